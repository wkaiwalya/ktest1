@@ -4,6 +4,24 @@
       * PURPOSE:   CONVERT A COMMA DELIMITED FILE INTO A FIXED FORMAT FILE.
       *
       * USAGE:     CONVERT INPUT-FILENAME OUTPUT-FILENAME
+      *                [LAYOUT-FILENAME [OUTPUT-MODE]]
+      *
+      *            LAYOUT-FILENAME is optional. When omitted, CONVERT
+      *            parses the input record in its original column
+      *            order/widths (TEXT1, STATE, TEXT2, AMOUNT). When
+      *            supplied, it names a record-layout control file
+      *            (see src/main/cobol/layouts/DEFAULT.LAY) that tells
+      *            CONVERT which comma-delimited column holds each of
+      *            those four fields, so a feeder system with a
+      *            different column order can be run without a
+      *            recompile.
+      *
+      *            OUTPUT-MODE is optional and defaults to SEQ (a
+      *            LINE SEQUENTIAL OUTPUT-FILE, as before). IDX builds
+      *            OUTPUT-FILENAME as an indexed file instead, keyed
+      *            by state code, so the downstream state-lookup job
+      *            can START/READ on a state code instead of scanning
+      *            the whole file.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERT.
@@ -16,6 +34,32 @@
            ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILENAME
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    ALTERNATE TO OUTPUT-FILE, USED INSTEAD OF IT WHEN
+      *    OUTPUT-MODE IS IDX. SHARES OUTPUT-FILENAME SINCE ONLY ONE
+      *    OF THE TWO IS EVER OPENED IN A GIVEN RUN.
+       SELECT INDEXED-OUTPUT-FILE ASSIGN TO OUTPUT-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-KEY
+           FILE STATUS IS WS-INDEXED-OUTPUT-FILE-STATUS.
+
+       SELECT CONTROL-REPORT-FILE ASSIGN TO WS-CONTROL-FILENAME
+           FILE STATUS IS WS-CONTROL-REPORT-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-FILENAME
+           FILE STATUS IS WS-EXCEPTION-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESTART-FILE ASSIGN TO WS-RESTART-FILENAME
+           FILE STATUS IS WS-RESTART-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT LAYOUT-FILE ASSIGN TO LAYOUT-FILENAME
+           FILE STATUS IS WS-LAYOUT-FILE-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -28,6 +72,74 @@
        01 OUTPUT-RECORD.
           COPY OUTPUT.
 
+      *    INDEXED-OUTPUT-RECORD CARRIES THE SAME DATA AS OUTPUT-RECORD
+      *    UNDER IDX-PREFIXED NAMES (A COPYBOOK DATA-NAME CAN'T APPEAR
+      *    TWICE IN THE FILE SECTION), PLUS A KEY. THE KEY LEADS WITH
+      *    STATE CODE SO RECORDS CLUSTER BY STATE; A SEQUENCE NUMBER
+      *    MAKES IT UNIQUE SINCE MANY RECORDS SHARE A STATE CODE.
+       FD INDEXED-OUTPUT-FILE.
+       01 INDEXED-OUTPUT-RECORD.
+           05  IDX-KEY.
+               10  IDX-STATE-CODE        PIC X(02).
+               10  IDX-SEQUENCE-NUMBER   PIC 9(07).
+           05  IDX-TEXT-1            PIC X(12).
+           05  IDX-STATE-NAME        PIC X(30).
+           05  IDX-TEXT-2            PIC X(24).
+           05  IDX-AMOUNT            PIC 9(3)V9(4).
+      *    TRAILER PSEUDO-RECORD - KEY 'ZZ9999999' SORTS AFTER EVERY
+      *    REAL STATE CODE SO IT LANDS LAST IN KEY SEQUENCE.
+       01 INDEXED-TRAILER-RECORD REDEFINES INDEXED-OUTPUT-RECORD.
+           05  IT-KEY.
+               10  IT-STATE-CODE         PIC X(02).
+               10  IT-SEQUENCE-NUMBER    PIC 9(07).
+           05  IT-ID                 PIC X(07).
+           05  IT-COUNT              PIC 9(09).
+           05  FILLER                PIC X(57).
+
+       FD CONTROL-REPORT-FILE.
+       01 CONTROL-REPORT-RECORD PIC X(80).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05  EX-REASON-CODE        PIC X(04).
+           05  FILLER                PIC X(01).
+           05  EX-REASON-TEXT        PIC X(30).
+           05  FILLER                PIC X(01).
+           05  EX-ORIGINAL-RECORD    PIC X(200).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05  RESTART-SKIP-COUNT     PIC 9(09).
+           05  RESTART-WRITTEN-COUNT  PIC 9(09).
+           05  RESTART-REJECTED-COUNT PIC 9(09).
+           05  RESTART-AMOUNT-TOTAL   PIC 9(11)V9(4).
+
+      *    LAYOUT-FILE DESCRIBES WHICH COMMA-DELIMITED INPUT COLUMN
+      *    HOLDS EACH LOGICAL FIELD. LINE 1 IS THE TOTAL COLUMN COUNT;
+      *    LINES 2-5 ARE THE TEXT1/STATE/TEXT2/AMOUNT FIELD
+      *    DEFINITIONS, IN THAT FIXED ORDER. TEXT1/TEXT2/AMOUNT EACH
+      *    CARRY A MAX WIDTH ALONGSIDE THE COLUMN NUMBER; STATE DOES
+      *    NOT SINCE IT'S ALWAYS A FIXED 2-CHAR CODE. SEE DEFAULT.LAY.
+      *    A CONFIGURED WIDTH LARGER THAN THE CORRESPONDING RECEIVING
+      *    FIELD (TEXT-VALUE-1/TEXT-VALUE-2/DECIMAL-VALUE-1-RAW) IS
+      *    REJECTED AT LOAD TIME IN 0650-LOAD-RECORD-LAYOUT - OTHERWISE
+      *    A RAW VALUE COULD PASS THE PER-RECORD WIDTH CHECK AND STILL
+      *    BE SILENTLY TRUNCATED BY THE MOVE INTO THAT FIELD. THE FIELD
+      *    COUNT AND EACH FIELD'S COLUMN NUMBER ARE ALSO REJECTED AT
+      *    LOAD TIME IF OUTSIDE 1..WS-MAX-RAW-FIELDS, SINCE THEY ARE
+      *    USED TO SUBSCRIPT WS-RAW-FIELD AND GNUCOBOL DOES NOT BOUNDS-
+      *    CHECK TABLE REFERENCES BY DEFAULT.
+       FD LAYOUT-FILE.
+       01 LAYOUT-RECORD PIC X(40).
+       01 LAYOUT-COUNT-LINE REDEFINES LAYOUT-RECORD.
+           05  LAY-FIELD-COUNT      PIC 9(02).
+           05  FILLER               PIC X(38).
+       01 LAYOUT-FIELD-LINE REDEFINES LAYOUT-RECORD.
+           05  LAY-COLUMN           PIC 9(02).
+           05  FILLER               PIC X(01).
+           05  LAY-WIDTH            PIC 9(03).
+           05  FILLER               PIC X(34).
+
        WORKING-STORAGE SECTION.
 
        01  ARGS PIC X(500).
@@ -35,28 +147,163 @@
        01  ARG-VALUES.
            05  INPUT-FILENAME   PIC X(120).
            05  OUTPUT-FILENAME  PIC X(120).
- 
+           05  LAYOUT-FILENAME  PIC X(120).
+           05  OUTPUT-MODE-PARM PIC X(03).
+
+       01  WS-OUTPUT-MODE           PIC X(03) VALUE 'SEQ'.
+           88  INDEXED-OUTPUT-MODE  VALUE 'IDX'.
+
+       01  WS-CONTROL-FILENAME   PIC X(124).
+       01  WS-EXCEPTION-FILENAME PIC X(124).
+       01  WS-RESTART-FILENAME   PIC X(124).
+
        01  WS-FILE-STATUS.
-           05  WS-INPUT-FILE-STATUS  PIC 9(02).
+           05  WS-INPUT-FILE-STATUS     PIC 9(02).
+           05  WS-OUTPUT-FILE-STATUS    PIC X(02).
+           05  WS-EXCEPTION-FILE-STATUS PIC X(02).
+           05  WS-RESTART-FILE-STATUS   PIC X(02).
+           05  WS-LAYOUT-FILE-STATUS    PIC X(02).
+           05  WS-INDEXED-OUTPUT-FILE-STATUS PIC X(02).
+           05  WS-CONTROL-REPORT-FILE-STATUS PIC X(02).
+
+      *    POPULATED BEFORE PERFORM 9950-ABORT-ON-FILE-ERROR SO ONE
+      *    PARAGRAPH CAN DIAGNOSE ANY FAILED OPEN/READ/WRITE INSTEAD
+      *    OF LETTING THE RUNTIME ABEND WITH NO CONTEXT.
+       01  WS-ABEND-OPERATION       PIC X(10).
+       01  WS-ABEND-FILE-NAME       PIC X(120).
+       01  WS-ABEND-STATUS          PIC X(02).
+
+      *    RECORD-LAYOUT DESCRIPTION - DEFAULTS MATCH THE ORIGINAL
+      *    HARDCODED COLUMN ORDER/WIDTHS AND ARE USED AS-IS WHEN NO
+      *    LAYOUT-FILENAME IS SUPPLIED ON THE COMMAND LINE.
+       01  WS-LAYOUT-FIELD-COUNT    PIC 9(02) VALUE 4.
+       01  WS-LAYOUT-POSITIONS.
+           05  WS-LAYOUT-TEXT1-COL    PIC 9(02) VALUE 1.
+           05  WS-LAYOUT-TEXT1-WIDTH  PIC 9(03) VALUE 12.
+           05  WS-LAYOUT-STATE-COL    PIC 9(02) VALUE 2.
+           05  WS-LAYOUT-TEXT2-COL    PIC 9(02) VALUE 3.
+           05  WS-LAYOUT-TEXT2-WIDTH  PIC 9(03) VALUE 24.
+           05  WS-LAYOUT-AMOUNT-COL   PIC 9(02) VALUE 4.
+           05  WS-LAYOUT-AMOUNT-WIDTH PIC 9(03) VALUE 12.
        01  EOF      PIC X VALUE SPACES.
            88  END-OF-FILE          VALUE 'N'.
- 
+
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 1000.
+       01  WS-CHECKPOINT-COUNTER    PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-SKIP-COUNT    PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-SKIP-INDEX    PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-WRITTEN-BASE  PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-REJECTED-BASE PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-AMOUNT-BASE   PIC 9(11)V9(4) VALUE ZERO.
+       01  WS-TOTAL-OUTPUT-COUNT    PIC 9(9) VALUE ZERO.
+
+       01  WS-RUN-TOTALS.
+           05  WS-RECORDS-READ          PIC 9(9)  VALUE ZERO.
+           05  WS-RECORDS-WRITTEN       PIC 9(9)  VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(9)  VALUE ZERO.
+           05  WS-DECIMAL-VALUE-TOTAL   PIC 9(11)V9(4) VALUE ZERO.
+
+       01  WS-REJECT-SWITCH         PIC X VALUE 'N'.
+           88  RECORD-REJECTED      VALUE 'Y'.
+       01  WS-REJECT-REASON-CODE    PIC X(04) VALUE SPACES.
+       01  WS-REJECT-REASON-TEXT    PIC X(30) VALUE SPACES.
+
+       01  CR-COUNT-LINE.
+           05  CR-COUNT-LABEL           PIC X(40).
+           05  CR-COUNT-VALUE           PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01  CR-AMOUNT-LINE.
+           05  CR-AMOUNT-LABEL          PIC X(40).
+           05  CR-AMOUNT-VALUE          PIC Z,ZZZ,ZZZ,ZZ9.9999.
+
+       01  TRAILER-RECORD.
+           05  TRAILER-ID               PIC X(07) VALUE 'TRAILER'.
+           05  TRAILER-RECORD-COUNT     PIC 9(08).
+           05  FILLER                   PIC X(60) VALUE SPACES.
+
        01  INPUT-VALUES.
            05  TEXT-VALUE-1     PIC X(12).
            05  STATE-CODE-IN    PIC X(02).
            05  TEXT-VALUE-2     PIC X(24).
+           05  DECIMAL-VALUE-1-RAW PIC X(12).
            05  DECIMAL-VALUE-1-X.
-               10  DECIMAL-VALUE-1  PIC 9(3)V9(4). 
+               10  DECIMAL-VALUE-1  PIC 9(3)V9(4).
+
+       01  WS-NUMVAL-CHECK      PIC S9(4) COMP.
+
+       01  WS-LINE-LENGTH        PIC 9(4) VALUE ZERO.
+       01  WS-PARSE-POINTER      PIC 9(4) VALUE ZERO.
+       01  WS-QUOTE-SWITCH       PIC X VALUE 'N'.
+           88  INSIDE-QUOTED-FIELD  VALUE 'Y'.
+       01  WS-FIELD-BUFFER       PIC X(200).
+       01  WS-FIELD-BUFFER-LEN   PIC 9(4) VALUE ZERO.
+       01  WS-MAX-RAW-FIELDS     PIC 9(2) VALUE 20.
+       01  WS-RAW-FIELDS.
+           05  WS-RAW-FIELD OCCURS 20 TIMES PIC X(200).
+       01  WS-RAW-FIELD-COUNT    PIC 9(2) VALUE ZERO.
 
        01  TO-UPPER-CASE        PIC X(30).
 
        01  STATE-VALUES.
            05  FILLER           PIC X(32) VALUE "AKALASKA".
+           05  FILLER           PIC X(32) VALUE "ALALABAMA".
            05  FILLER           PIC X(32) VALUE "ARARKANSAS".
+           05  FILLER           PIC X(32) VALUE "ASAMERICAN SAMOA".
            05  FILLER           PIC X(32) VALUE "AZARIZONA".
+           05  FILLER           PIC X(32) VALUE "CACALIFORNIA".
+           05  FILLER           PIC X(32) VALUE "COCOLORADO".
+           05  FILLER           PIC X(32) VALUE "CTCONNECTICUT".
+           05  FILLER  PIC X(32) VALUE "DCDISTRICT OF COLUMBIA".
+           05  FILLER           PIC X(32) VALUE "DEDELAWARE".
+           05  FILLER           PIC X(32) VALUE "FLFLORIDA".
+           05  FILLER           PIC X(32) VALUE "GAGEORGIA".
+           05  FILLER           PIC X(32) VALUE "GUGUAM".
+           05  FILLER           PIC X(32) VALUE "HIHAWAII".
+           05  FILLER           PIC X(32) VALUE "IAIOWA".
+           05  FILLER           PIC X(32) VALUE "IDIDAHO".
+           05  FILLER           PIC X(32) VALUE "ILILLINOIS".
+           05  FILLER           PIC X(32) VALUE "ININDIANA".
+           05  FILLER           PIC X(32) VALUE "KSKANSAS".
+           05  FILLER           PIC X(32) VALUE "KYKENTUCKY".
+           05  FILLER           PIC X(32) VALUE "LALOUISIANA".
+           05  FILLER           PIC X(32) VALUE "MAMASSACHUSETTS".
+           05  FILLER           PIC X(32) VALUE "MDMARYLAND".
+           05  FILLER           PIC X(32) VALUE "MEMAINE".
+           05  FILLER           PIC X(32) VALUE "MIMICHIGAN".
+           05  FILLER           PIC X(32) VALUE "MNMINNESOTA".
+           05  FILLER           PIC X(32) VALUE "MOMISSOURI".
+           05  FILLER  PIC X(32) VALUE "MPNORTHERN MARIANA ISLANDS".
+           05  FILLER           PIC X(32) VALUE "MSMISSISSIPPI".
+           05  FILLER           PIC X(32) VALUE "MTMONTANA".
+           05  FILLER           PIC X(32) VALUE "NCNORTH CAROLINA".
+           05  FILLER           PIC X(32) VALUE "NDNORTH DAKOTA".
+           05  FILLER           PIC X(32) VALUE "NENEBRASKA".
+           05  FILLER           PIC X(32) VALUE "NHNEW HAMPSHIRE".
+           05  FILLER           PIC X(32) VALUE "NJNEW JERSEY".
+           05  FILLER           PIC X(32) VALUE "NMNEW MEXICO".
+           05  FILLER           PIC X(32) VALUE "NVNEVADA".
+           05  FILLER           PIC X(32) VALUE "NYNEW YORK".
+           05  FILLER           PIC X(32) VALUE "OHOHIO".
+           05  FILLER           PIC X(32) VALUE "OKOKLAHOMA".
+           05  FILLER           PIC X(32) VALUE "OROREGON".
+           05  FILLER           PIC X(32) VALUE "PAPENNSYLVANIA".
+           05  FILLER           PIC X(32) VALUE "PRPUERTO RICO".
+           05  FILLER           PIC X(32) VALUE "RIRHODE ISLAND".
+           05  FILLER           PIC X(32) VALUE "SCSOUTH CAROLINA".
+           05  FILLER           PIC X(32) VALUE "SDSOUTH DAKOTA".
+           05  FILLER           PIC X(32) VALUE "TNTENNESSEE".
+           05  FILLER           PIC X(32) VALUE "TXTEXAS".
+           05  FILLER           PIC X(32) VALUE "UTUTAH".
+           05  FILLER           PIC X(32) VALUE "VAVIRGINIA".
+           05  FILLER           PIC X(32) VALUE "VIVIRGIN ISLANDS".
+           05  FILLER           PIC X(32) VALUE "VTVERMONT".
+           05  FILLER           PIC X(32) VALUE "WAWASHINGTON".
+           05  FILLER           PIC X(32) VALUE "WIWISCONSIN".
+           05  FILLER           PIC X(32) VALUE "WVWEST VIRGINIA".
+           05  FILLER           PIC X(32) VALUE "WYWYOMING".
 
        01  STATE-TABLE REDEFINES STATE-VALUES.
-           05  STATE-TABLE-DATA OCCURS 3 TIMES 
+           05  STATE-TABLE-DATA OCCURS 56 TIMES
                           ASCENDING KEY STATE-TABLE-CODE
                           INDEXED BY STATE-INDEX.
                10  STATE-TABLE-CODE   PIC X(02).
@@ -73,50 +320,563 @@
 
        0500-INITIALIZE.
 
+           MOVE SPACES TO LAYOUT-FILENAME
+           MOVE SPACES TO OUTPUT-MODE-PARM
            ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
            UNSTRING ARGS DELIMITED BY SPACE
-               INTO INPUT-FILENAME OUTPUT-FILENAME
+               INTO INPUT-FILENAME OUTPUT-FILENAME LAYOUT-FILENAME
+                    OUTPUT-MODE-PARM
            END-UNSTRING
 
            IF  INPUT-FILENAME = SPACES OR OUTPUT-FILENAME = SPACES
-               DISPLAY 'USAGE: CONVERT INPUT-FILENAME OUTPUT-FILENAME'
+               DISPLAY 'USAGE: CONVERT INPUT-FILENAME OUTPUT-FILENAME '
+                   '[LAYOUT-FILENAME [OUTPUT-MODE]]'
+               MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF
+
+           IF  FUNCTION UPPER-CASE(OUTPUT-MODE-PARM) = 'IDX'
+               MOVE 'IDX' TO WS-OUTPUT-MODE
+           ELSE
+               MOVE 'SEQ' TO WS-OUTPUT-MODE
+           END-IF
+
+           STRING FUNCTION TRIM(OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.CTL' DELIMITED BY SIZE
+               INTO WS-CONTROL-FILENAME
+           END-STRING
+
+           STRING FUNCTION TRIM(OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.REJ' DELIMITED BY SIZE
+               INTO WS-EXCEPTION-FILENAME
+           END-STRING
+
+           STRING FUNCTION TRIM(OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.RST' DELIMITED BY SIZE
+               INTO WS-RESTART-FILENAME
+           END-STRING
+
+           PERFORM 0650-LOAD-RECORD-LAYOUT
+           .
+
+      *    WHEN LAYOUT-FILENAME IS SUPPLIED, LOAD THE COLUMN MAPPING
+      *    FROM IT SO A FEEDER WITH A DIFFERENT FIELD ORDER/WIDTH CAN
+      *    BE RUN WITHOUT A RECOMPILE. OTHERWISE KEEP THE DEFAULTS
+      *    DECLARED IN WORKING-STORAGE (THE ORIGINAL HARDCODED LAYOUT).
+       0650-LOAD-RECORD-LAYOUT.
+           IF  LAYOUT-FILENAME NOT = SPACES
+               OPEN INPUT LAYOUT-FILE
+               IF  WS-LAYOUT-FILE-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN LAYOUT FILE ' LAYOUT-FILENAME
+                       ' - STATUS ' WS-LAYOUT-FILE-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               READ LAYOUT-FILE
+                   AT END
+                       DISPLAY 'LAYOUT FILE IS EMPTY - ' LAYOUT-FILENAME
+                       CLOSE LAYOUT-FILE
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-READ
+               MOVE LAY-FIELD-COUNT TO WS-LAYOUT-FIELD-COUNT
+               IF  WS-LAYOUT-FIELD-COUNT < 1
+                       OR WS-LAYOUT-FIELD-COUNT > WS-MAX-RAW-FIELDS
+                   DISPLAY 'LAYOUT FILE FIELD COUNT OUT OF RANGE - '
+                       LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               READ LAYOUT-FILE
+                   AT END
+                       DISPLAY 'LAYOUT FILE IS INCOMPLETE - '
+                           LAYOUT-FILENAME
+                       CLOSE LAYOUT-FILE
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-READ
+               MOVE LAY-COLUMN TO WS-LAYOUT-TEXT1-COL
+               IF  WS-LAYOUT-TEXT1-COL < 1
+                       OR WS-LAYOUT-TEXT1-COL > WS-MAX-RAW-FIELDS
+                   DISPLAY 'LAYOUT FILE TEXT1 COLUMN OUT OF RANGE - '
+                       LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE LAY-WIDTH  TO WS-LAYOUT-TEXT1-WIDTH
+               IF  WS-LAYOUT-TEXT1-WIDTH > FUNCTION LENGTH(TEXT-VALUE-1)
+                   DISPLAY 'LAYOUT FILE TEXT1 WIDTH EXCEEDS '
+                       'RECEIVING FIELD SIZE - ' LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               READ LAYOUT-FILE
+                   AT END
+                       DISPLAY 'LAYOUT FILE IS INCOMPLETE - '
+                           LAYOUT-FILENAME
+                       CLOSE LAYOUT-FILE
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-READ
+               MOVE LAY-COLUMN TO WS-LAYOUT-STATE-COL
+               IF  WS-LAYOUT-STATE-COL < 1
+                       OR WS-LAYOUT-STATE-COL > WS-MAX-RAW-FIELDS
+                   DISPLAY 'LAYOUT FILE STATE COLUMN OUT OF RANGE - '
+                       LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               READ LAYOUT-FILE
+                   AT END
+                       DISPLAY 'LAYOUT FILE IS INCOMPLETE - '
+                           LAYOUT-FILENAME
+                       CLOSE LAYOUT-FILE
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-READ
+               MOVE LAY-COLUMN TO WS-LAYOUT-TEXT2-COL
+               IF  WS-LAYOUT-TEXT2-COL < 1
+                       OR WS-LAYOUT-TEXT2-COL > WS-MAX-RAW-FIELDS
+                   DISPLAY 'LAYOUT FILE TEXT2 COLUMN OUT OF RANGE - '
+                       LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE LAY-WIDTH  TO WS-LAYOUT-TEXT2-WIDTH
+               IF  WS-LAYOUT-TEXT2-WIDTH > FUNCTION LENGTH(TEXT-VALUE-2)
+                   DISPLAY 'LAYOUT FILE TEXT2 WIDTH EXCEEDS '
+                       'RECEIVING FIELD SIZE - ' LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               READ LAYOUT-FILE
+                   AT END
+                       DISPLAY 'LAYOUT FILE IS INCOMPLETE - '
+                           LAYOUT-FILENAME
+                       CLOSE LAYOUT-FILE
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-READ
+               MOVE LAY-COLUMN TO WS-LAYOUT-AMOUNT-COL
+               IF  WS-LAYOUT-AMOUNT-COL < 1
+                       OR WS-LAYOUT-AMOUNT-COL > WS-MAX-RAW-FIELDS
+                   DISPLAY 'LAYOUT FILE AMOUNT COLUMN OUT OF RANGE - '
+                       LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE LAY-WIDTH  TO WS-LAYOUT-AMOUNT-WIDTH
+               IF  WS-LAYOUT-AMOUNT-WIDTH
+                       > FUNCTION LENGTH(DECIMAL-VALUE-1-RAW)
+                   DISPLAY 'LAYOUT FILE AMOUNT WIDTH EXCEEDS '
+                       'RECEIVING FIELD SIZE - ' LAYOUT-FILENAME
+                   CLOSE LAYOUT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               CLOSE LAYOUT-FILE
+           END-IF
+           .
+
+      *    RESTARTING MUST REOPEN WHICHEVER OUTPUT ORGANIZATION WAS IN
+      *    USE FOR ADDING MORE RECORDS RATHER THAN RECREATING IT - I-O
+      *    FOR INDEXED, EXTEND FOR LINE SEQUENTIAL. EITHER FAILS WITH
+      *    A NOT-FOUND STATUS IF THE PRIOR SEGMENT NEVER GOT FAR
+      *    ENOUGH TO CREATE THE FILE, SO FALL BACK TO CREATING IT.
+       0700-OPEN-OUTPUT-FILE-FOR-RESTART.
+           IF  INDEXED-OUTPUT-MODE
+               OPEN I-O INDEXED-OUTPUT-FILE
+               IF  WS-INDEXED-OUTPUT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT INDEXED-OUTPUT-FILE
+                   IF  WS-INDEXED-OUTPUT-FILE-STATUS NOT = '00'
+                       MOVE 'OPEN' TO WS-ABEND-OPERATION
+                       MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                       MOVE WS-INDEXED-OUTPUT-FILE-STATUS
+                           TO WS-ABEND-STATUS
+                       PERFORM 9950-ABORT-ON-FILE-ERROR
+                   END-IF
+               END-IF
+           ELSE
+               OPEN EXTEND OUTPUT-FILE
+               IF  WS-OUTPUT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT OUTPUT-FILE
+                   IF  WS-OUTPUT-FILE-STATUS NOT = '00'
+                       MOVE 'OPEN' TO WS-ABEND-OPERATION
+                       MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                       MOVE WS-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9950-ABORT-ON-FILE-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       0710-OPEN-OUTPUT-FILE-FRESH.
+           IF  INDEXED-OUTPUT-MODE
+               OPEN OUTPUT INDEXED-OUTPUT-FILE
+               IF  WS-INDEXED-OUTPUT-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ABEND-OPERATION
+                   MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-INDEXED-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               IF  WS-OUTPUT-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ABEND-OPERATION
+                   MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           END-IF
+           .
+
+      *    status '35' (FILE NOT FOUND) IS THE NORMAL, EXPECTED CASE ON
+      *    A FRESH RUN THAT HAS NEVER CHECKPOINTED - TREATED AS "NO
+      *    RESTART DATA" WITH NO DIAGNOSTIC. ANY OTHER NON-'00' STATUS
+      *    (PERMISSIONS, DEVICE ERROR) IS A GENUINE PROBLEM THAT MUST
+      *    NOT BE SWALLOWED THE SAME WAY - LEFT UNCHECKED IT WOULD
+      *    SILENTLY REPROCESS THE WHOLE INPUT FILE FROM RECORD ONE
+      *    WITH NO WARNING, EXACTLY WHAT 008'S STATUS CHECKING IS
+      *    SUPPOSED TO PREVENT.
+       0600-CHECK-FOR-RESTART.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT
+           MOVE ZERO TO WS-RESTART-WRITTEN-BASE
+           MOVE ZERO TO WS-RESTART-REJECTED-BASE
+           MOVE ZERO TO WS-RESTART-AMOUNT-BASE
+           OPEN INPUT RESTART-FILE
+           EVALUATE WS-RESTART-FILE-STATUS
+               WHEN '00'
+                   READ RESTART-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE RESTART-SKIP-COUNT
+                               TO WS-RESTART-SKIP-COUNT
+                           MOVE RESTART-WRITTEN-COUNT
+                               TO WS-RESTART-WRITTEN-BASE
+                           MOVE RESTART-REJECTED-COUNT
+                               TO WS-RESTART-REJECTED-BASE
+                           MOVE RESTART-AMOUNT-TOTAL
+                               TO WS-RESTART-AMOUNT-BASE
+                   END-READ
+                   CLOSE RESTART-FILE
+               WHEN '35'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'OPEN' TO WS-ABEND-OPERATION
+                   MOVE WS-RESTART-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-EVALUATE
            .
 
        1000-PROCESS-INPUT.
-           OPEN OUTPUT OUTPUT-FILE
+           PERFORM 0600-CHECK-FOR-RESTART
            OPEN INPUT INPUT-FILE
+           IF  WS-INPUT-FILE-STATUS NOT = 00
+               MOVE 'OPEN' TO WS-ABEND-OPERATION
+               MOVE INPUT-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-INPUT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           IF  WS-RESTART-SKIP-COUNT > 0
+               DISPLAY 'CONVERT RESTARTING AFTER RECORD '
+                   WS-RESTART-SKIP-COUNT
+               PERFORM VARYING WS-RESTART-SKIP-INDEX FROM 1 BY 1
+                       UNTIL WS-RESTART-SKIP-INDEX >
+                               WS-RESTART-SKIP-COUNT
+                       OR END-OF-FILE
+                   READ INPUT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                   END-READ
+                   IF  WS-INPUT-FILE-STATUS NOT = 00
+                           AND WS-INPUT-FILE-STATUS NOT = 10
+                       MOVE 'READ' TO WS-ABEND-OPERATION
+                       MOVE INPUT-FILENAME TO WS-ABEND-FILE-NAME
+                       MOVE WS-INPUT-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9950-ABORT-ON-FILE-ERROR
+                   END-IF
+               END-PERFORM
+               PERFORM 0700-OPEN-OUTPUT-FILE-FOR-RESTART
+               OPEN EXTEND EXCEPTION-FILE
+               IF  WS-EXCEPTION-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT EXCEPTION-FILE
+                   IF  WS-EXCEPTION-FILE-STATUS NOT = '00'
+                       MOVE 'OPEN' TO WS-ABEND-OPERATION
+                       MOVE WS-EXCEPTION-FILENAME TO WS-ABEND-FILE-NAME
+                       MOVE WS-EXCEPTION-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9950-ABORT-ON-FILE-ERROR
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 0710-OPEN-OUTPUT-FILE-FRESH
+               OPEN OUTPUT EXCEPTION-FILE
+               IF  WS-EXCEPTION-FILE-STATUS NOT = '00'
+                   MOVE 'OPEN' TO WS-ABEND-OPERATION
+                   MOVE WS-EXCEPTION-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-EXCEPTION-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+      *        THE EXTRACT ARRIVES WITH A COLUMN-NAME HEADER ROW AS
+      *        THE FIRST PHYSICAL RECORD. IT IS DISCARDED HERE, ONCE,
+      *        ON THE SEGMENT THAT STARTS THE FILE FROM THE TOP - A
+      *        RESTARTED SEGMENT RESUMES PAST IT AND MUST NOT SKIP
+      *        IT AGAIN.
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RESTART-SKIP-COUNT
+               END-READ
+               IF  WS-INPUT-FILE-STATUS NOT = 00
+                       AND WS-INPUT-FILE-STATUS NOT = 10
+                   MOVE 'READ' TO WS-ABEND-OPERATION
+                   MOVE INPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-INPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           END-IF
+
            PERFORM UNTIL END-OF-FILE
-               READ INPUT-FILE 
+               READ INPUT-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       ADD 1 TO WS-CHECKPOINT-COUNTER
                        PERFORM 2000-CONVERT-RECORD
-                       PERFORM 3000-WRITE-OUTPUT
+                       IF  RECORD-REJECTED
+                           PERFORM 9900-WRITE-EXCEPTION
+                       ELSE
+                           PERFORM 3000-WRITE-OUTPUT
+                           ADD 1 TO WS-RECORDS-WRITTEN
+                       END-IF
+                       IF  WS-CHECKPOINT-COUNTER >=
+                               WS-CHECKPOINT-INTERVAL
+                           PERFORM 9700-WRITE-CHECKPOINT
+                           MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                       END-IF
                END-READ
+               IF  WS-INPUT-FILE-STATUS NOT = 00
+                       AND WS-INPUT-FILE-STATUS NOT = 10
+                   MOVE 'READ' TO WS-ABEND-OPERATION
+                   MOVE INPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-INPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
            END-PERFORM
-           CLOSE OUTPUT-FILE
+           PERFORM 3500-WRITE-TRAILER
+           IF  INDEXED-OUTPUT-MODE
+               CLOSE INDEXED-OUTPUT-FILE
+           ELSE
+               CLOSE OUTPUT-FILE
+           END-IF
+           CLOSE EXCEPTION-FILE
            CLOSE INPUT-FILE
+           PERFORM 9750-CLEAR-RESTART-FILE
+           PERFORM 9800-WRITE-CONTROL-REPORT
            .
 
        2000-CONVERT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
+           MOVE SPACES TO TEXT-VALUE-1 STATE-CODE-IN TEXT-VALUE-2
+           MOVE SPACES TO DECIMAL-VALUE-1-RAW
+           MOVE ZEROS  TO DECIMAL-VALUE-1
+           MOVE 'N' TO WS-REJECT-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON-CODE WS-REJECT-REASON-TEXT
+
            PERFORM 2050-BREAK-OUT-DELIMITED-VALUES
-           PERFORM 2100-CONVERT-TEXT-FIELD-1
-           PERFORM 2200-LOOKUP-STATE-NAME
-           PERFORM 2300-CONVERT-TEXT-FIELD-2
-           MOVE DECIMAL-VALUE-1 TO DECIMAL-OUT-1
+
+           IF  NOT RECORD-REJECTED
+               PERFORM 2060-VALIDATE-DECIMAL-VALUE
+           END-IF
+
+           IF  NOT RECORD-REJECTED
+               PERFORM 2100-CONVERT-TEXT-FIELD-1
+               PERFORM 2200-LOOKUP-STATE-NAME
+               PERFORM 2300-CONVERT-TEXT-FIELD-2
+               MOVE STATE-CODE-IN TO STATE-CODE-OUT
+               MOVE DECIMAL-VALUE-1 TO DECIMAL-OUT-1
+               IF  STATE-NAME-OUT = SPACES
+                   SET RECORD-REJECTED TO TRUE
+                   MOVE 'ST01' TO WS-REJECT-REASON-CODE
+                   MOVE 'UNKNOWN STATE CODE' TO WS-REJECT-REASON-TEXT
+               ELSE
+                   ADD DECIMAL-VALUE-1 TO WS-DECIMAL-VALUE-TOTAL
+               END-IF
+           END-IF
            .
 
        2050-BREAK-OUT-DELIMITED-VALUES.
-           UNSTRING INPUT-RECORD DELIMITED BY ','
-               INTO TEXT-VALUE-1
-                   STATE-CODE-IN
-                   TEXT-VALUE-2
-                   DECIMAL-VALUE-1
-           END-UNSTRING
-           . 
+           PERFORM 2055-PARSE-CSV-FIELDS
+
+           IF  WS-RAW-FIELD-COUNT < WS-LAYOUT-FIELD-COUNT
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'FC01' TO WS-REJECT-REASON-CODE
+               MOVE 'MISSING DELIMITED FIELDS' TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF  WS-RAW-FIELD-COUNT > WS-LAYOUT-FIELD-COUNT
+                   SET RECORD-REJECTED TO TRUE
+                   MOVE 'FC02' TO WS-REJECT-REASON-CODE
+                   MOVE 'TOO MANY DELIMITED FIELDS'
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+               IF  NOT RECORD-REJECTED
+                       AND LAYOUT-FILENAME NOT = SPACES
+                   PERFORM 2058-VALIDATE-LAYOUT-WIDTHS
+               END-IF
+               IF  NOT RECORD-REJECTED
+                   PERFORM 2059-VALIDATE-AMOUNT-WIDTH
+               END-IF
+               IF  NOT RECORD-REJECTED
+                   MOVE FUNCTION TRIM(
+                           WS-RAW-FIELD (WS-LAYOUT-TEXT1-COL))
+                       TO TEXT-VALUE-1
+                   MOVE WS-RAW-FIELD (WS-LAYOUT-STATE-COL)
+                       TO STATE-CODE-IN
+                   MOVE FUNCTION TRIM(
+                           WS-RAW-FIELD (WS-LAYOUT-TEXT2-COL))
+                       TO TEXT-VALUE-2
+                   MOVE FUNCTION TRIM(
+                           WS-RAW-FIELD (WS-LAYOUT-AMOUNT-COL))
+                       TO DECIMAL-VALUE-1-RAW
+               END-IF
+           END-IF
+           .
+
+      *    GUARDS AGAINST A MISCONFIGURED LAYOUT CONTROL FILE POINTING
+      *    A TEXT ROLE AT THE WRONG COMMA-DELIMITED COLUMN - A RAW
+      *    VALUE THAT DOESN'T FIT THE FEEDER'S OWN STATED WIDTH IS A
+      *    SIGN THE MAPPING IS WRONG, NOT JUST A LONG NAME. CHECKED
+      *    AGAINST FUNCTION TRIM OF THE RAW FIELD, BEFORE IT IS MOVED
+      *    INTO THE FIXED-WIDTH TEXT-VALUE-1/TEXT-VALUE-2 ITEMS -
+      *    2050-BREAK-OUT-DELIMITED-VALUES ALSO MOVES FUNCTION TRIM OF
+      *    THE SAME RAW FIELD, NOT THE RAW FIELD ITSELF, SO THE LENGTH
+      *    THIS CHECKS IS EXACTLY THE LENGTH THAT GETS MOVED - LEADING
+      *    BLANKS CAN'T MAKE A FIELD PASS THIS CHECK AND THEN STILL
+      *    GET TRUNCATED BY A MOVE THAT SEES MORE CHARACTERS THAN THIS
+      *    CHECK DID. ONLY PERFORMED WHEN A LAYOUT-FILENAME WAS
+      *    ACTUALLY SUPPLIED - CALLERS THAT NEVER TOUCHED THE 006
+      *    LAYOUT FEATURE GET THE ORIGINAL BEHAVIOR OF A LONG TEXT
+      *    FIELD BEING TRUNCATED AND CONVERTED, NOT REJECTED, SINCE
+      *    THEIR DEFAULT WIDTHS ARE JUST THE HARDCODED TEXT-VALUE-1/
+      *    TEXT-VALUE-2 SIZES, NOT A FEEDER-STATED CONTRACT THAT CAN
+      *    BE "WRONG."
+       2058-VALIDATE-LAYOUT-WIDTHS.
+           IF  FUNCTION LENGTH(FUNCTION TRIM(
+                   WS-RAW-FIELD (WS-LAYOUT-TEXT1-COL)))
+                   > WS-LAYOUT-TEXT1-WIDTH
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'LY01' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD EXCEEDS LAYOUT WIDTH'
+                   TO WS-REJECT-REASON-TEXT
+           END-IF
+           IF  NOT RECORD-REJECTED
+               AND FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-RAW-FIELD (WS-LAYOUT-TEXT2-COL)))
+                   > WS-LAYOUT-TEXT2-WIDTH
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'LY01' TO WS-REJECT-REASON-CODE
+               MOVE 'FIELD EXCEEDS LAYOUT WIDTH'
+                   TO WS-REJECT-REASON-TEXT
+           END-IF
+           .
+
+      *    UNLIKE 2058, THIS RUNS EVERY TIME, LAYOUT-FILENAME OR NOT -
+      *    DECIMAL-VALUE-1-RAW IS A FIXED PIC X(12) RECEIVING FIELD
+      *    REGARDLESS OF LAYOUT, AND AN OVER-LENGTH RAW AMOUNT SILENTLY
+      *    TRUNCATED BY THAT MOVE DOESN'T JUST LOSE TRAILING DIGITS
+      *    LIKE A LONG NAME WOULD - IT KEEPS THE LEADING DIGITS OF A
+      *    DIFFERENT NUMBER AND GETS NUMVAL'D, COMPUTED, AND TOTALED
+      *    AS IF IT WERE A VALID AMOUNT. CHECKED AGAINST FUNCTION TRIM
+      *    OF THE RAW FIELD, SAME AS 2058, SINCE THAT'S ALSO WHAT GETS
+      *    MOVED - OTHERWISE A FEW LEADING BLANKS COULD LET A TOO-LONG
+      *    AMOUNT PASS THIS CHECK AND STILL BE TRUNCATED BY THE MOVE.
+       2059-VALIDATE-AMOUNT-WIDTH.
+           IF  FUNCTION LENGTH(FUNCTION TRIM(
+                   WS-RAW-FIELD (WS-LAYOUT-AMOUNT-COL)))
+                   > WS-LAYOUT-AMOUNT-WIDTH
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'LY02' TO WS-REJECT-REASON-CODE
+               MOVE 'AMOUNT EXCEEDS LAYOUT WIDTH'
+                   TO WS-REJECT-REASON-TEXT
+           END-IF
+           .
+
+      *    QUOTE-AWARE COMMA TOKENIZER - A DOUBLE-QUOTED FIELD MAY
+      *    CONTAIN COMMAS, WHICH MUST NOT BE TREATED AS DELIMITERS.
+       2055-PARSE-CSV-FIELDS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD, TRAILING))
+               TO WS-LINE-LENGTH
+           MOVE 'N' TO WS-QUOTE-SWITCH
+           MOVE SPACES TO WS-FIELD-BUFFER
+           MOVE ZERO TO WS-FIELD-BUFFER-LEN
+           MOVE ZERO TO WS-RAW-FIELD-COUNT
+           MOVE SPACES TO WS-RAW-FIELDS
+
+           PERFORM VARYING WS-PARSE-POINTER FROM 1 BY 1
+                   UNTIL WS-PARSE-POINTER > WS-LINE-LENGTH
+               EVALUATE TRUE
+                   WHEN INPUT-RECORD (WS-PARSE-POINTER:1) = '"'
+                       IF  INSIDE-QUOTED-FIELD
+                           MOVE 'N' TO WS-QUOTE-SWITCH
+                       ELSE
+                           MOVE 'Y' TO WS-QUOTE-SWITCH
+                       END-IF
+                   WHEN INPUT-RECORD (WS-PARSE-POINTER:1) = ','
+                        AND NOT INSIDE-QUOTED-FIELD
+                       PERFORM 2056-STORE-RAW-FIELD
+                   WHEN OTHER
+                       ADD 1 TO WS-FIELD-BUFFER-LEN
+                       MOVE INPUT-RECORD (WS-PARSE-POINTER:1)
+                           TO WS-FIELD-BUFFER (WS-FIELD-BUFFER-LEN:1)
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM 2056-STORE-RAW-FIELD
+           .
+
+       2056-STORE-RAW-FIELD.
+           ADD 1 TO WS-RAW-FIELD-COUNT
+           IF  WS-RAW-FIELD-COUNT <= WS-MAX-RAW-FIELDS
+               IF  WS-FIELD-BUFFER-LEN > 0
+                   MOVE WS-FIELD-BUFFER (1:WS-FIELD-BUFFER-LEN)
+                       TO WS-RAW-FIELD (WS-RAW-FIELD-COUNT)
+               ELSE
+                   MOVE SPACES TO WS-RAW-FIELD (WS-RAW-FIELD-COUNT)
+               END-IF
+           END-IF
+           MOVE SPACES TO WS-FIELD-BUFFER
+           MOVE ZERO TO WS-FIELD-BUFFER-LEN
+           .
+
+       2060-VALIDATE-DECIMAL-VALUE.
+           MOVE FUNCTION TEST-NUMVAL(DECIMAL-VALUE-1-RAW)
+               TO WS-NUMVAL-CHECK
+           IF  WS-NUMVAL-CHECK NOT = 0
+               SET RECORD-REJECTED TO TRUE
+               MOVE 'DV01' TO WS-REJECT-REASON-CODE
+               MOVE 'NON-NUMERIC DECIMAL VALUE' TO WS-REJECT-REASON-TEXT
+           ELSE
+               COMPUTE DECIMAL-VALUE-1 =
+                   FUNCTION NUMVAL(DECIMAL-VALUE-1-RAW)
+           END-IF
+           .
 
        2100-CONVERT-TEXT-FIELD-1.
            IF  TEXT-VALUE-1 = LOW-VALUES
@@ -161,15 +921,245 @@
            . 
 
        3000-WRITE-OUTPUT.
-           WRITE 
-               OUTPUT-RECORD FROM OUTPUT-RECORD
-           END-WRITE
+           IF  INDEXED-OUTPUT-MODE
+               PERFORM 3050-WRITE-INDEXED-OUTPUT
+           ELSE
+               WRITE
+                   OUTPUT-RECORD FROM OUTPUT-RECORD
+               END-WRITE
+               IF  WS-OUTPUT-FILE-STATUS NOT = '00'
+                   MOVE 'WRITE' TO WS-ABEND-OPERATION
+                   MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           END-IF
+           .
+
+      *    THE PRIMARY KEY IS STATE CODE + A RUNNING SEQUENCE NUMBER
+      *    (UNIQUE ACROSS THE WHOLE LOGICAL FILE, CONTINUING ACROSS
+      *    RESTART SEGMENTS) SO RECORDS FOR A STATE CLUSTER TOGETHER
+      *    IN KEY SEQUENCE AND THE CONSUMING JOB CAN START ON A STATE
+      *    CODE INSTEAD OF SCANNING THE WHOLE FILE.
+       3050-WRITE-INDEXED-OUTPUT.
+           MOVE STATE-CODE-OUT TO IDX-STATE-CODE
+           COMPUTE IDX-SEQUENCE-NUMBER =
+               WS-RESTART-WRITTEN-BASE + WS-RECORDS-WRITTEN + 1
+           MOVE TEXT-OUT-1    TO IDX-TEXT-1
+           MOVE STATE-NAME-OUT TO IDX-STATE-NAME
+           MOVE TEXT-OUT-2    TO IDX-TEXT-2
+           MOVE DECIMAL-OUT-1 TO IDX-AMOUNT
+           WRITE INDEXED-OUTPUT-RECORD
+           IF  WS-INDEXED-OUTPUT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-INDEXED-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           .
+
+      *    TRAILER RECORD CARRIES THE TOTAL OUTPUT RECORD COUNT FOR
+      *    THE WHOLE LOGICAL FILE - ACROSS ALL RESTART SEGMENTS, NOT
+      *    JUST THE CURRENT ONE.
+       3500-WRITE-TRAILER.
+           COMPUTE WS-TOTAL-OUTPUT-COUNT =
+               WS-RESTART-WRITTEN-BASE + WS-RECORDS-WRITTEN
+           IF  INDEXED-OUTPUT-MODE
+               MOVE SPACES TO INDEXED-OUTPUT-RECORD
+               MOVE 'ZZ' TO IT-STATE-CODE
+               MOVE 9999999 TO IT-SEQUENCE-NUMBER
+               MOVE 'TRAILER' TO IT-ID
+               MOVE WS-TOTAL-OUTPUT-COUNT TO IT-COUNT
+               WRITE INDEXED-OUTPUT-RECORD
+               IF  WS-INDEXED-OUTPUT-FILE-STATUS NOT = '00'
+                   MOVE 'WRITE' TO WS-ABEND-OPERATION
+                   MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-INDEXED-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           ELSE
+               MOVE WS-TOTAL-OUTPUT-COUNT TO TRAILER-RECORD-COUNT
+               WRITE OUTPUT-RECORD FROM TRAILER-RECORD
+               IF  WS-OUTPUT-FILE-STATUS NOT = '00'
+                   MOVE 'WRITE' TO WS-ABEND-OPERATION
+                   MOVE OUTPUT-FILENAME TO WS-ABEND-FILE-NAME
+                   MOVE WS-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9950-ABORT-ON-FILE-ERROR
+               END-IF
+           END-IF
+           .
+
+       9900-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE WS-REJECT-REASON-CODE TO EX-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO EX-REASON-TEXT
+           MOVE INPUT-RECORD TO EX-ORIGINAL-RECORD
+           WRITE EXCEPTION-RECORD
+           IF  WS-EXCEPTION-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-EXCEPTION-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-EXCEPTION-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           ADD 1 TO WS-RECORDS-REJECTED
+           .
+
+       9700-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF  WS-RESTART-FILE-STATUS NOT = '00'
+               MOVE 'OPEN' TO WS-ABEND-OPERATION
+               MOVE WS-RESTART-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           COMPUTE RESTART-SKIP-COUNT = WS-RESTART-SKIP-COUNT
+                                   + WS-RECORDS-READ
+           COMPUTE RESTART-WRITTEN-COUNT = WS-RESTART-WRITTEN-BASE
+                                   + WS-RECORDS-WRITTEN
+           COMPUTE RESTART-REJECTED-COUNT = WS-RESTART-REJECTED-BASE
+                                   + WS-RECORDS-REJECTED
+           COMPUTE RESTART-AMOUNT-TOTAL = WS-RESTART-AMOUNT-BASE
+                                   + WS-DECIMAL-VALUE-TOTAL
+           WRITE RESTART-RECORD
+           IF  WS-RESTART-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-RESTART-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           CLOSE RESTART-FILE
+           .
+
+       9750-CLEAR-RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE
+           IF  WS-RESTART-FILE-STATUS NOT = '00'
+               MOVE 'OPEN' TO WS-ABEND-OPERATION
+               MOVE WS-RESTART-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           MOVE ZERO TO RESTART-SKIP-COUNT RESTART-WRITTEN-COUNT
+                        RESTART-REJECTED-COUNT RESTART-AMOUNT-TOTAL
+           WRITE RESTART-RECORD
+           IF  WS-RESTART-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-RESTART-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-RESTART-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+           CLOSE RESTART-FILE
+           .
+
+      *    ALL FOUR TOTALS BELOW ARE CUMULATIVE ACROSS THE WHOLE
+      *    LOGICAL RUN (RESTART BASES + THIS SEGMENT), NOT JUST THIS
+      *    SEGMENT - SAME BASES 3500-WRITE-TRAILER AND 9700-WRITE-
+      *    CHECKPOINT ALREADY USE, SO A RESTARTED RUN'S FINAL REPORT
+      *    STILL RECONCILES AGAINST THE TRAILER RECORD COUNT AND
+      *    AGAINST ITSELF ONE SEGMENT TO THE NEXT.
+       9800-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'OPEN' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           STRING 'CONVERT RUN-CONTROL REPORT - INPUT '
+                  FUNCTION TRIM(INPUT-FILENAME) DELIMITED BY SIZE
+               INTO CONTROL-REPORT-RECORD
+           END-STRING
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE 'RECORDS READ . . . . . . . . . . . . . .'
+               TO CR-COUNT-LABEL
+           COMPUTE CR-COUNT-VALUE = WS-RESTART-SKIP-COUNT
+                                   + WS-RECORDS-READ
+           MOVE CR-COUNT-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE 'RECORDS WRITTEN . . . . . . . . . . . .'
+               TO CR-COUNT-LABEL
+           COMPUTE CR-COUNT-VALUE = WS-RESTART-WRITTEN-BASE
+                                   + WS-RECORDS-WRITTEN
+           MOVE CR-COUNT-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE 'RECORDS REJECTED (SEE EXCEPTION FILE) .'
+               TO CR-COUNT-LABEL
+           COMPUTE CR-COUNT-VALUE = WS-RESTART-REJECTED-BASE
+                                   + WS-RECORDS-REJECTED
+           MOVE CR-COUNT-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           MOVE 'TOTAL OF DECIMAL-VALUE-1 . . . . . . . .'
+               TO CR-AMOUNT-LABEL
+           COMPUTE CR-AMOUNT-VALUE = WS-RESTART-AMOUNT-BASE
+                                   + WS-DECIMAL-VALUE-TOTAL
+           MOVE CR-AMOUNT-LINE TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+           IF  WS-CONTROL-REPORT-FILE-STATUS NOT = '00'
+               MOVE 'WRITE' TO WS-ABEND-OPERATION
+               MOVE WS-CONTROL-FILENAME TO WS-ABEND-FILE-NAME
+               MOVE WS-CONTROL-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9950-ABORT-ON-FILE-ERROR
+           END-IF
+
+           CLOSE CONTROL-REPORT-FILE
            .
 
        9000-TO-UPPER-CASE.
-           CALL "C$TOUPPER" 
+           CALL "C$TOUPPER"
                USING TO-UPPER-CASE
-               BY VALUE 
+               BY VALUE
                LENGTH TO-UPPER-CASE
            END-CALL
-           .     
+           .
+
+      *    COMMON DIAGNOSTIC FOR A FAILED OPEN/READ/WRITE. THE CALLER
+      *    MOVES THE OPERATION NAME, FILENAME, AND STATUS CODE INTO
+      *    WS-ABEND-* BEFORE THE PERFORM SO THIS STAYS A SINGLE
+      *    PARAGRAPH INSTEAD OF REPEATING THE DISPLAY TEXT AT EVERY
+      *    CALL SITE. ENDS THE RUN CLEANLY RATHER THAN LETTING THE
+      *    RUNTIME ABEND ON THE BAD STATUS.
+       9950-ABORT-ON-FILE-ERROR.
+           DISPLAY 'CONVERT: ' FUNCTION TRIM(WS-ABEND-OPERATION)
+               ' FAILED ON ' FUNCTION TRIM(WS-ABEND-FILE-NAME)
+               ' - FILE STATUS ' WS-ABEND-STATUS
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+           .
